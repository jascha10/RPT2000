@@ -2,6 +2,68 @@
       * AUTHOR:    Jacob Schmp
       * DATE:      02/18/2026
       * PURPOSE:   CIS352 Chapter 3 - Year-to-Date Sales Report
+      *
+      * MODIFICATIONS:
+      * 08/09/2026 - Added branch/rep subtotals with page break on
+      *              branch change.
+      * 08/09/2026 - Added suspense file and exception report for
+      *              CUSTMAST records that fail edit validation.
+      * 08/09/2026 - Added comma-delimited CSV extract of customer
+      *              sales for spreadsheet loading.
+      * 08/09/2026 - Added checkpoint/restart support so an abend
+      *              does not force a full CUSTMAST re-read.
+      * 08/09/2026 - Added Accounts at Risk listing for customers
+      *              whose YTD sales declined past a threshold.
+      * 08/09/2026 - Added SALESREP-MASTER lookup to print rep names
+      *              on detail and subtotal lines.
+      * 08/09/2026 - Added PARM-driven summary-only mode that
+      *              suppresses detail lines but keeps totals.
+      * 08/09/2026 - Added top 10 gainers/decliners ranking report.
+      * 08/09/2026 - Added two-years-ago YTD sales history column.
+      * 08/09/2026 - Added control-total reconciliation against an
+      *              external balancing record.
+      * 08/09/2026 - Reworked restart to skip by physical record
+      *              count instead of customer number, since CUSTMAST
+      *              is in branch/rep order, not customer-number
+      *              order. Restart now replays validation and table
+      *              maintenance for skipped records so Accounts at
+      *              Risk, rankings, and reject counts stay accurate,
+      *              opens the report/suspense/CSV files EXTEND so
+      *              prior output is not lost, and stops the run if
+      *              the restart key is not found on the checkpoint
+      *              file. Added the at-risk threshold and validated
+      *              the two-years-ago sales field. Control-total
+      *              reconciliation now includes rejected records in
+      *              the record count. CSV extract no longer depends
+      *              on summary-only mode, and summary-only mode no
+      *              longer forces a heading/page break on every
+      *              branch change. PARM text is now received via
+      *              LINKAGE SECTION the way JCL PARM is passed to a
+      *              cataloged program, not read from the command
+      *              line.
+      * 08/09/2026 - Realigned the column headings with the detail
+      *              line after the salesrep-name column shifted them.
+      *              Checkpoint record now also carries the branch/rep
+      *              running totals, the previous branch/rep keys, and
+      *              the page/line counts, so a restarted run's
+      *              subtotals and page numbering pick up where the
+      *              prior run left off instead of understating the
+      *              branch/rep in progress at the checkpoint. Restart
+      *              abend now sets a non-zero return code. Shortened
+      *              two reject-reason texts that were overflowing the
+      *              reason field, and the Accounts at Risk table now
+      *              counts and warns if it fills before end of file.
+      * 08/09/2026 - Checkpoint file is now opened EXTEND (not OUTPUT)
+      *              when restarting, so a second abend before the
+      *              next checkpoint interval does not wipe out the
+      *              checkpoint that was just used to restart. The
+      *              checkpoint scan now stops at the first matching
+      *              record instead of always taking the last match.
+      *              PARM parsing is now gated on the supplied PARM
+      *              length instead of assuming all 20 bytes were
+      *              passed. The balancing report's record-count row
+      *              now prints through a plain integer edit instead
+      *              of the dollar-amount picture.
       **************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RPT2000.
@@ -11,6 +73,15 @@
        FILE-CONTROL.
            SELECT INPUT-CUSTMAST ASSIGN TO CUSTMAST.
            SELECT OUTPUT-RPT2000 ASSIGN TO RPT2000.
+           SELECT SUSPENSE-FILE ASSIGN TO CUSTSUSP.
+           SELECT CSV-EXTRACT-FILE ASSIGN TO RPTCSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO RPTCKPT.
+           SELECT SALESREP-MASTER ASSIGN TO REPMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SM-SALESREP-NUMBER.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO RPTCTL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,7 +97,8 @@
            05  CM-CUSTOMER-NAME        PIC X(20).
            05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
            05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
-           05  FILLER                  PIC X(87).
+           05  CM-SALES-TWO-YEARS-AGO  PIC S9(5)V9(2).
+           05  FILLER                  PIC X(80).
 
        FD  OUTPUT-RPT2000
            RECORDING MODE IS F
@@ -35,9 +107,78 @@
            BLOCK CONTAINS 130 CHARACTERS.
        01  PRINT-AREA                  PIC X(130).
 
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 160 CHARACTERS
+           BLOCK CONTAINS 160 CHARACTERS.
+       01  SUSPENSE-RECORD.
+           05  SR-CUSTOMER-DATA        PIC X(130).
+           05  SR-REJECT-REASON        PIC X(30).
+
+       FD  CSV-EXTRACT-FILE.
+       01  CSV-RECORD                  PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 116 CHARACTERS
+           BLOCK CONTAINS 116 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-CUSTOMER-NUMBER    PIC 9(5).
+           05  CKPT-RECORDS-PROCESSED  PIC 9(7).
+           05  CKPT-TOTAL-THIS-YTD     PIC S9(7)V99.
+           05  CKPT-TOTAL-LAST-YTD     PIC S9(7)V99.
+           05  CKPT-TOTAL-TWO-YEARS-AGO
+                                        PIC S9(7)V99.
+           05  CKPT-RECORDS-READ       PIC 9(7).
+           05  CKPT-PREV-BRANCH-NUMBER PIC 9(2).
+           05  CKPT-PREV-SALESREP-NUMBER
+                                        PIC 9(2).
+           05  CKPT-BRANCH-TOTAL-THIS-YTD
+                                        PIC S9(7)V99.
+           05  CKPT-BRANCH-TOTAL-LAST-YTD
+                                        PIC S9(7)V99.
+           05  CKPT-BRANCH-TOTAL-TWO-YEARS-AGO
+                                        PIC S9(7)V99.
+           05  CKPT-REP-TOTAL-THIS-YTD PIC S9(7)V99.
+           05  CKPT-REP-TOTAL-LAST-YTD PIC S9(7)V99.
+           05  CKPT-REP-TOTAL-TWO-YEARS-AGO
+                                        PIC S9(7)V99.
+           05  CKPT-PAGE-COUNT         PIC 9(3).
+           05  CKPT-LINE-COUNT         PIC 9(3).
+           05  FILLER                  PIC X(6).
+
+       FD  SALESREP-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 60 CHARACTERS
+           BLOCK CONTAINS 60 CHARACTERS.
+       01  SALESREP-MASTER-RECORD.
+           05  SM-SALESREP-NUMBER      PIC 9(2).
+           05  SM-SALESREP-NAME        PIC X(20).
+           05  FILLER                  PIC X(38).
+
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 20 CHARACTERS
+           BLOCK CONTAINS 20 CHARACTERS.
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-RECORD-COUNT         PIC 9(7).
+           05  CT-DOLLAR-TOTAL         PIC S9(7)V99.
+           05  FILLER                  PIC X(4).
+
        WORKING-STORAGE SECTION.
        01  SWITCHES.
            05  CUSTMAST-EOF-SWITCH     PIC X         VALUE "N".
+           05  SUSPENSE-EOF-SWITCH     PIC X         VALUE "N".
+           05  CHECKPOINT-EOF-SWITCH   PIC X         VALUE "N".
+           05  RESTART-IN-PROGRESS-SWITCH
+                                        PIC X         VALUE "N".
+           05  RESTART-KEY-FOUND-SWITCH
+                                        PIC X         VALUE "N".
+           05  FIRST-CUSTOMER-SWITCH   PIC X         VALUE "Y".
 
        01  PRINT-FIELDS.
            05  PAGE-COUNT              PIC S9(3)     VALUE ZERO.
@@ -48,11 +189,121 @@
        01  TOTAL-FIELDS.
            05  GRAND-TOTAL-THIS-YTD    PIC S9(7)V99  VALUE ZERO.
            05  GRAND-TOTAL-LAST-YTD    PIC S9(7)V99  VALUE ZERO.
+           05  GRAND-TOTAL-TWO-YEARS-AGO
+                                        PIC S9(7)V99  VALUE ZERO.
 
        01  CALC-FIELDS.
            05  CHANGE-AMOUNT           PIC S9(7)V99  VALUE ZERO.
            05  CHANGE-PERCENT          PIC S9(4)V9   VALUE ZERO.
 
+       01  BREAK-FIELDS.
+           05  PREV-BRANCH-NUMBER      PIC 9(2)      VALUE ZERO.
+           05  PREV-SALESREP-NUMBER    PIC 9(2)      VALUE ZERO.
+
+       01  BRANCH-TOTAL-FIELDS.
+           05  BRANCH-TOTAL-THIS-YTD   PIC S9(7)V99  VALUE ZERO.
+           05  BRANCH-TOTAL-LAST-YTD   PIC S9(7)V99  VALUE ZERO.
+           05  BRANCH-TOTAL-TWO-YEARS-AGO
+                                        PIC S9(7)V99  VALUE ZERO.
+
+       01  REP-TOTAL-FIELDS.
+           05  REP-TOTAL-THIS-YTD      PIC S9(7)V99  VALUE ZERO.
+           05  REP-TOTAL-LAST-YTD      PIC S9(7)V99  VALUE ZERO.
+           05  REP-TOTAL-TWO-YEARS-AGO PIC S9(7)V99  VALUE ZERO.
+
+       01  SALESREP-LOOKUP-FIELDS.
+           05  CURRENT-SALESREP-NAME   PIC X(20)     VALUE SPACES.
+
+       01  RUN-PARAMETERS.
+           05  RP-PARM-STRING          PIC X(20)     VALUE SPACES.
+           05  RP-RESTART-KEY          PIC 9(5)      VALUE ZERO.
+           05  RP-SUMMARY-SWITCH       PIC X         VALUE "N".
+           05  RP-THRESHOLD-SIGN       PIC X         VALUE "-".
+           05  RP-THRESHOLD-DIGITS     PIC 9(4)      VALUE ZERO.
+
+       01  CHECKPOINT-FIELDS.
+           05  CHECKPOINT-INTERVAL     PIC 9(5)      VALUE 1000.
+           05  CHECKPOINT-COUNTER      PIC 9(5)      VALUE ZERO.
+           05  TOTAL-RECORDS-PROCESSED PIC 9(7)      VALUE ZERO.
+           05  RECORDS-READ-COUNT      PIC 9(7)      VALUE ZERO.
+           05  RESTART-SKIP-TARGET     PIC 9(7)      VALUE ZERO.
+
+       01  AT-RISK-FIELDS.
+           05  AT-RISK-THRESHOLD       PIC S9(4)V9   VALUE -25.0.
+           05  AT-RISK-COUNT           PIC S9(3)     VALUE ZERO.
+           05  AT-RISK-IDX             PIC S9(3)     VALUE ZERO.
+           05  AT-RISK-OVERFLOW-COUNT  PIC S9(5)     VALUE ZERO.
+
+       01  AT-RISK-TABLE.
+           05  AT-RISK-ENTRY OCCURS 999 TIMES.
+               10  AR-BRANCH-NUMBER     PIC 9(2).
+               10  AR-SALESREP-NUMBER   PIC 9(2).
+               10  AR-CUSTOMER-NUMBER   PIC 9(5).
+               10  AR-CUSTOMER-NAME     PIC X(20).
+               10  AR-CHANGE-PERCENT    PIC S9(4)V9.
+
+       01  RANKING-FIELDS.
+           05  TOP-GAINER-COUNT        PIC S9(3)     VALUE ZERO.
+           05  BOTTOM-DECLINER-COUNT   PIC S9(3)     VALUE ZERO.
+           05  RANK-IDX                PIC S9(3)     VALUE ZERO.
+           05  RANK-MIN-IDX            PIC S9(3)     VALUE ZERO.
+           05  RANK-MAX-IDX            PIC S9(3)     VALUE ZERO.
+           05  SORT-OUTER-IDX          PIC S9(3)     VALUE ZERO.
+           05  SORT-INNER-IDX          PIC S9(3)     VALUE ZERO.
+           05  SORT-BEST-IDX           PIC S9(3)     VALUE ZERO.
+           05  SORT-SWAP-BRANCH        PIC 9(2).
+           05  SORT-SWAP-SALESREP      PIC 9(2).
+           05  SORT-SWAP-CUSTNUM       PIC 9(5).
+           05  SORT-SWAP-CUSTNAME      PIC X(20).
+           05  SORT-SWAP-PERCENT       PIC S9(4)V9.
+
+       01  TOP-GAINERS-TABLE.
+           05  TOP-GAINER-ENTRY OCCURS 10 TIMES.
+               10  TG-BRANCH-NUMBER     PIC 9(2).
+               10  TG-SALESREP-NUMBER   PIC 9(2).
+               10  TG-CUSTOMER-NUMBER   PIC 9(5).
+               10  TG-CUSTOMER-NAME     PIC X(20).
+               10  TG-CHANGE-PERCENT    PIC S9(4)V9.
+
+       01  BOTTOM-DECLINERS-TABLE.
+           05  BOTTOM-DECLINER-ENTRY OCCURS 10 TIMES.
+               10  BD-BRANCH-NUMBER     PIC 9(2).
+               10  BD-SALESREP-NUMBER   PIC 9(2).
+               10  BD-CUSTOMER-NUMBER   PIC 9(5).
+               10  BD-CUSTOMER-NAME     PIC X(20).
+               10  BD-CHANGE-PERCENT    PIC S9(4)V9.
+
+       01  VALIDATION-FIELDS.
+           05  VALID-BRANCH-LOW        PIC 9(2)      VALUE 01.
+           05  VALID-BRANCH-HIGH       PIC 9(2)      VALUE 50.
+           05  CUSTOMER-IS-INVALID-SWITCH
+                                        PIC X         VALUE "N".
+           05  REJECT-REASON-TEXT      PIC X(30)     VALUE SPACES.
+           05  RECORDS-REJECTED-COUNT  PIC 9(7)      VALUE ZERO.
+
+       01  CONTROL-TOTAL-FIELDS.
+           05  CONTROL-FILE-SWITCH     PIC X         VALUE "N".
+           05  OUT-OF-BALANCE-SWITCH   PIC X         VALUE "N".
+           05  CONTROL-TOTAL-RECORD-COUNT
+                                        PIC 9(7)      VALUE ZERO.
+           05  CONTROL-COUNT-DIFFERENCE
+                                        PIC S9(7)     VALUE ZERO.
+           05  CONTROL-DOLLAR-DIFFERENCE
+                                        PIC S9(7)V99  VALUE ZERO.
+
+       01  CSV-FIELDS.
+           05  CSV-THIS-YTD-EDIT       PIC -9(7).99.
+           05  CSV-LAST-YTD-EDIT       PIC -9(7).99.
+           05  CSV-CHANGE-AMT-EDIT     PIC -9(7).99.
+           05  CSV-CHANGE-PCT-EDIT     PIC -9(4).9.
+
+       01  SUSPENSE-DISPLAY-RECORD.
+           05  SD-BRANCH-NUMBER        PIC X(2).
+           05  SD-SALESREP-NUMBER      PIC X(2).
+           05  SD-CUSTOMER-NUMBER      PIC X(5).
+           05  SD-CUSTOMER-NAME        PIC X(20).
+           05  FILLER                  PIC X(101).
+
        01  CURRENT-DATE-AND-TIME.
            05  CD-YEAR                 PIC 9999.
            05  CD-MONTH                PIC 99.
@@ -86,29 +337,33 @@
 
 
        01  HEADING-LINE-3.
-           05  FILLER      PIC X(13)  VALUE "BRANCH SALES ".
-           05  FILLER      PIC X(25)  VALUE "CUST".
+           05  FILLER      PIC X(31)  VALUE "BRANCH SALESREP".
+           05  FILLER      PIC X(30)  VALUE "CUSTOMER".
            05  FILLER      PIC X(14)  VALUE "SALES".
            05  FILLER      PIC X(14)  VALUE "SALES".
-           05  FILLER      PIC X(6)   VALUE "CHANGE".
-           05  FILLER      PIC X(58)  VALUE SPACES.
+           05  FILLER      PIC X(22)  VALUE "CHANGE".
+           05  FILLER      PIC X(19)  VALUE SPACES.
 
        01  HEADING-LINE-4.
-           05  FILLER      PIC X(7)   VALUE "NUM".
-           05  FILLER      PIC X(5)   VALUE "REP".
+           05  FILLER      PIC X(6)   VALUE "NUM".
+           05  FILLER      PIC X(3)   VALUE "REP".
+           05  FILLER      PIC X(22)  VALUE "NAME".
            05  FILLER      PIC X(7)   VALUE "NUM".
            05  FILLER      PIC X(23)  VALUE "CUSTOMER NAME".
            05  FILLER      PIC X(14)  VALUE "THIS YTD".
            05  FILLER      PIC X(14)  VALUE "LAST YTD".
-           05  FILLER      PIC X(10)  VALUE "AMOUNT".
-           05  FILLER      PIC X(7)   VALUE "PERCENT".
-           05  FILLER      PIC X(43)  VALUE SPACES.
+           05  FILLER      PIC X(13)  VALUE "AMOUNT".
+           05  FILLER      PIC X(9)   VALUE "PERCENT".
+           05  FILLER      PIC X(18)  VALUE "2 YRS AGO".
+           05  FILLER      PIC X(1)   VALUE SPACES.
 
        01  HEADING-LINE-5.
-           05  FILLER          PIC X(6)   VALUE ALL '-'.
-           05  FILLER          PIC X(1)   VALUE SPACE.
-           05  FILLER          PIC X(5)   VALUE ALL '-'.
+           05  FILLER          PIC X(2)   VALUE ALL '-'.
+           05  FILLER          PIC X(4)   VALUE SPACE.
+           05  FILLER          PIC X(2)   VALUE ALL '-'.
            05  FILLER          PIC X(1)   VALUE SPACE.
+           05  FILLER          PIC X(20)  VALUE ALL '-'.
+           05  FILLER          PIC X(2)   VALUE SPACE.
            05  FILLER          PIC X(5)   VALUE ALL '-'.
            05  FILLER          PIC X(2)   VALUE SPACE.
            05  FILLER          PIC X(20)  VALUE ALL '-'.
@@ -120,12 +375,17 @@
            05  FILLER          PIC X(10)  VALUE ALL '-'.
            05  FILLER          PIC X(3)   VALUE SPACE.
            05  FILLER          PIC X(6)   VALUE ALL '-'.
+           05  FILLER          PIC X(3)   VALUE SPACE.
+           05  FILLER          PIC X(10)  VALUE ALL '-'.
+           05  FILLER          PIC X(9)   VALUE SPACE.
 
        01  CUSTOMER-LINE.
            05  CL-BRANCH-NUMBER        PIC 99.
            05  FILLER                  PIC X(4)      VALUE SPACES.
            05  CL-SALESREP-NUMBER      PIC 99.
-           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  FILLER                  PIC X(1)      VALUE SPACE.
+           05  CL-SALESREP-NAME        PIC X(20).
+           05  FILLER                  PIC X(2)      VALUE SPACES.
            05  CL-CUSTOMER-NUMBER      PIC 9(5).
            05  FILLER                  PIC X(2)      VALUE SPACES.
            05  CL-CUSTOMER-NAME        PIC X(20).
@@ -137,7 +397,171 @@
            05  CL-CHANGE-AMOUNT        PIC ZZ,ZZ9.99-.
            05  FILLER                  PIC X(3)      VALUE SPACES.
            05  CL-CHANGE-PERCENT       PIC ZZZ.9-.
-           05  FILLER                  PIC X(41)     VALUE SPACES.
+           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  CL-SALES-TWO-YEARS-AGO  PIC ZZ,ZZ9.99-.
+           05  FILLER                  PIC X(8)      VALUE SPACES.
+
+       01  REP-TOTAL-LINE.
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  FILLER                  PIC X(8)      VALUE "BRANCH ".
+           05  RTL-BRANCH-NUMBER       PIC 99.
+           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  FILLER                  PIC X(6)      VALUE "REP - ".
+           05  RTL-SALESREP-NUMBER     PIC 99.
+           05  FILLER                  PIC X(1)      VALUE SPACE.
+           05  RTL-SALESREP-NAME       PIC X(20).
+           05  FILLER                  PIC X(1)      VALUE SPACE.
+           05  FILLER                  PIC X(10)     VALUE "SUBTOTAL".
+           05  FILLER                  PIC X(7)      VALUE SPACES.
+           05  RTL-SALES-THIS-YTD      PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(3)      VALUE SPACE.
+           05  RTL-SALES-LAST-YTD      PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(3)      VALUE SPACE.
+           05  RTL-SALES-TWO-YEARS-AGO PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(26)     VALUE SPACES.
+
+       01  BRANCH-TOTAL-LINE.
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  FILLER                  PIC X(8)      VALUE "BRANCH ".
+           05  BTL-BRANCH-NUMBER       PIC 99.
+           05  FILLER                  PIC X(1)      VALUE SPACE.
+           05  FILLER                  PIC X(10)     VALUE "TOTAL".
+           05  FILLER                  PIC X(16)     VALUE SPACES.
+           05  BTL-SALES-THIS-YTD      PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(3)      VALUE SPACE.
+           05  BTL-SALES-LAST-YTD      PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(3)      VALUE SPACE.
+           05  BTL-SALES-TWO-YEARS-AGO PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(47)     VALUE SPACES.
+
+       01  EXCEPTION-HEADING-1.
+           05  FILLER                  PIC X(53)     VALUE
+               "EXCEPTION REPORT - REJECTED CUSTOMER MASTER RECORDS".
+           05  FILLER                  PIC X(77)     VALUE SPACES.
+
+       01  EXCEPTION-HEADING-2.
+           05  FILLER                  PIC X(4)      VALUE "BR".
+           05  FILLER                  PIC X(6)      VALUE "REP".
+           05  FILLER                  PIC X(7)      VALUE "CUST #".
+           05  FILLER                  PIC X(22)     VALUE
+               "CUSTOMER NAME".
+           05  FILLER                  PIC X(30)     VALUE
+               "REJECT REASON".
+           05  FILLER                  PIC X(61)     VALUE SPACES.
+
+       01  EXCEPTION-LINE.
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  EL-BRANCH-NUMBER        PIC X(2).
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  EL-SALESREP-NUMBER      PIC X(2).
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  EL-CUSTOMER-NUMBER      PIC X(5).
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  EL-CUSTOMER-NAME        PIC X(20).
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  EL-REJECT-REASON        PIC X(30).
+           05  FILLER                  PIC X(59)     VALUE SPACES.
+
+       01  AT-RISK-HEADING-1.
+           05  FILLER                  PIC X(37)     VALUE
+               "ACCOUNTS AT RISK - YTD SALES DECLINE".
+           05  FILLER                  PIC X(93)     VALUE SPACES.
+
+       01  AT-RISK-HEADING-2.
+           05  FILLER                  PIC X(4)      VALUE "BR".
+           05  FILLER                  PIC X(6)      VALUE "REP".
+           05  FILLER                  PIC X(7)      VALUE "CUST #".
+           05  FILLER                  PIC X(22)     VALUE
+               "CUSTOMER NAME".
+           05  FILLER                  PIC X(8)      VALUE "PERCENT".
+           05  FILLER                  PIC X(83)     VALUE SPACES.
+
+       01  AT-RISK-LINE.
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  ARL-BRANCH-NUMBER       PIC 99.
+           05  FILLER                  PIC X(4)      VALUE SPACES.
+           05  ARL-SALESREP-NUMBER     PIC 99.
+           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  ARL-CUSTOMER-NUMBER     PIC 9(5).
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  ARL-CUSTOMER-NAME       PIC X(20).
+           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  ARL-CHANGE-PERCENT      PIC ZZZ.9-.
+           05  FILLER                  PIC X(79)     VALUE SPACES.
+
+       01  RANKING-HEADING-1.
+           05  FILLER                  PIC X(33)     VALUE
+               "TOP 10 GAINERS AND DECLINERS".
+           05  FILLER                  PIC X(97)     VALUE SPACES.
+
+       01  GAINERS-SUBHEADING.
+           05  FILLER                  PIC X(12)     VALUE
+               "TOP GAINERS".
+           05  FILLER                  PIC X(118)    VALUE SPACES.
+
+       01  DECLINERS-SUBHEADING.
+           05  FILLER                  PIC X(16)     VALUE
+               "TOP DECLINERS".
+           05  FILLER                  PIC X(114)    VALUE SPACES.
+
+       01  RANKING-COLUMN-HEADING.
+           05  FILLER                  PIC X(4)      VALUE "BR".
+           05  FILLER                  PIC X(6)      VALUE "REP".
+           05  FILLER                  PIC X(7)      VALUE "CUST #".
+           05  FILLER                  PIC X(22)     VALUE
+               "CUSTOMER NAME".
+           05  FILLER                  PIC X(8)      VALUE "PERCENT".
+           05  FILLER                  PIC X(83)     VALUE SPACES.
+
+       01  RANKING-LINE.
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  RL-BRANCH-NUMBER        PIC 99.
+           05  FILLER                  PIC X(4)      VALUE SPACES.
+           05  RL-SALESREP-NUMBER      PIC 99.
+           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  RL-CUSTOMER-NUMBER      PIC 9(5).
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  RL-CUSTOMER-NAME        PIC X(20).
+           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  RL-CHANGE-PERCENT       PIC ZZZ.9-.
+           05  FILLER                  PIC X(79)     VALUE SPACES.
+
+       01  BALANCE-HEADING.
+           05  FILLER                  PIC X(23)     VALUE
+               "CONTROL TOTAL BALANCING".
+           05  FILLER                  PIC X(107)    VALUE SPACES.
+
+       01  IN-BALANCE-LINE.
+           05  FILLER                  PIC X(22)     VALUE
+               "RUN IS IN BALANCE WITH".
+           05  FILLER                  PIC X(1)      VALUE SPACE.
+           05  FILLER                  PIC X(22)     VALUE
+               "CONTROL TOTAL FILE.".
+           05  FILLER                  PIC X(85)     VALUE SPACES.
+
+       01  OUT-OF-BALANCE-LINE.
+           05  FILLER                  PIC X(22)     VALUE
+               "*** OUT OF BALANCE ***".
+           05  FILLER                  PIC X(108)    VALUE SPACES.
+
+       01  BALANCE-DETAIL-LINE.
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  BDL-LABEL               PIC X(20).
+           05  FILLER                  PIC X(2)      VALUE SPACES.
+           05  FILLER                  PIC X(7)      VALUE "CTRL =".
+           05  BDL-CONTROL-VALUE       PIC ZZZ,ZZ9.99-.
+           05  BDL-CONTROL-COUNT REDEFINES BDL-CONTROL-VALUE.
+               10  BDL-CONTROL-COUNT-EDIT
+                                        PIC ZZZ,ZZ9.
+               10  FILLER               PIC X(4).
+           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  FILLER                  PIC X(7)      VALUE "RPT =".
+           05  BDL-REPORT-VALUE        PIC ZZZ,ZZ9.99-.
+           05  BDL-REPORT-COUNT REDEFINES BDL-REPORT-VALUE.
+               10  BDL-REPORT-COUNT-EDIT
+                                        PIC ZZZ,ZZ9.
+               10  FILLER               PIC X(4).
+           05  FILLER                  PIC X(67)     VALUE SPACES.
 
        01  GRAND-TOTAL-LINE-1.
            05  FILLER                  PIC X(27)     VALUE SPACE.
@@ -159,20 +583,145 @@
            05  GTL-CHANGE-AMOUNT       PIC ZZZ,ZZ9.99-.
            05  FILLER                  PIC X(4)      VALUE SPACE.
            05  GTL-CHANGE-PERCENT      PIC ZZZ.9-.
-           05  FILLER                  PIC X(61)     VALUE SPACES.
+           05  FILLER                  PIC X(3)      VALUE SPACE.
+           05  GTL-SALES-TWO-YEARS-AGO PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(47)     VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  RPT2000-PARM.
+           05  RPT2000-PARM-LENGTH     PIC S9(4) COMP.
+           05  RPT2000-PARM-TEXT       PIC X(20).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING RPT2000-PARM.
        000-PREPARE-SALES-REPORT.
+           PERFORM 105-ACCEPT-RUN-PARAMETERS.
            OPEN INPUT  INPUT-CUSTMAST
-                OUTPUT OUTPUT-RPT2000.
+                INPUT  SALESREP-MASTER
+                INPUT  CONTROL-TOTAL-FILE.
+           PERFORM 110-PROCESS-RESTART.
            PERFORM 100-FORMAT-REPORT-HEADING.
            PERFORM 200-PREPARE-SALES-LINES
                UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           IF FIRST-CUSTOMER-SWITCH = "N"
+               PERFORM 232-PRINT-REP-TOTAL
+               PERFORM 231-PRINT-BRANCH-TOTAL
+           END-IF.
            PERFORM 300-PRINT-GRAND-TOTALS.
+           PERFORM 400-PRINT-EXCEPTION-REPORT.
+           PERFORM 500-PRINT-AT-RISK-REPORT.
+           PERFORM 600-PRINT-RANKING-REPORT.
+           PERFORM 700-CHECK-CONTROL-TOTALS.
            CLOSE INPUT-CUSTMAST
-                 OUTPUT-RPT2000.
+                 OUTPUT-RPT2000
+                 CSV-EXTRACT-FILE
+                 CHECKPOINT-FILE
+                 SALESREP-MASTER
+                 CONTROL-TOTAL-FILE.
            STOP RUN.
 
+       105-ACCEPT-RUN-PARAMETERS.
+           MOVE SPACES TO RP-PARM-STRING.
+           IF RPT2000-PARM-LENGTH > ZERO
+               MOVE RPT2000-PARM-TEXT(1:RPT2000-PARM-LENGTH)
+                   TO RP-PARM-STRING
+           END-IF.
+           IF RPT2000-PARM-LENGTH >= 5
+               IF RP-PARM-STRING(1:5) IS NUMERIC
+                   MOVE RP-PARM-STRING(1:5) TO RP-RESTART-KEY
+               END-IF
+           END-IF.
+           IF RPT2000-PARM-LENGTH >= 6
+               IF RP-PARM-STRING(6:1) = "Y"
+                   MOVE "Y" TO RP-SUMMARY-SWITCH
+               END-IF
+           END-IF.
+           IF RPT2000-PARM-LENGTH >= 11
+               IF RP-PARM-STRING(7:1) = "-"
+                       OR RP-PARM-STRING(7:1) = "+"
+                   MOVE RP-PARM-STRING(7:1) TO RP-THRESHOLD-SIGN
+                   IF RP-PARM-STRING(8:4) IS NUMERIC
+                       MOVE RP-PARM-STRING(8:4) TO RP-THRESHOLD-DIGITS
+                       COMPUTE AT-RISK-THRESHOLD =
+                           RP-THRESHOLD-DIGITS / 10
+                       IF RP-THRESHOLD-SIGN = "-"
+                           COMPUTE AT-RISK-THRESHOLD =
+                               AT-RISK-THRESHOLD * -1
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       110-PROCESS-RESTART.
+           IF RP-RESTART-KEY > ZERO
+               PERFORM 115-FIND-CHECKPOINT-RECORD
+               IF RESTART-KEY-FOUND-SWITCH = "N"
+                   DISPLAY "RPT2000 - RESTART KEY " RP-RESTART-KEY
+                       " NOT FOUND ON CHECKPOINT FILE - JOB STOPPED"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE "Y" TO RESTART-IN-PROGRESS-SWITCH
+               OPEN EXTEND OUTPUT-RPT2000
+                           SUSPENSE-FILE
+                           CSV-EXTRACT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-RPT2000
+                           SUSPENSE-FILE
+                           CSV-EXTRACT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       115-FIND-CHECKPOINT-RECORD.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM 116-READ-CHECKPOINT-RECORD.
+           PERFORM 117-SCAN-CHECKPOINT-RECORD
+               UNTIL CHECKPOINT-EOF-SWITCH = "Y"
+                  OR RESTART-KEY-FOUND-SWITCH = "Y".
+           CLOSE CHECKPOINT-FILE.
+
+       116-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO CHECKPOINT-EOF-SWITCH.
+
+       117-SCAN-CHECKPOINT-RECORD.
+           IF CKPT-CUSTOMER-NUMBER = RP-RESTART-KEY
+               MOVE "Y" TO RESTART-KEY-FOUND-SWITCH
+               MOVE CKPT-RECORDS-PROCESSED TO TOTAL-RECORDS-PROCESSED
+               MOVE CKPT-RECORDS-READ      TO RESTART-SKIP-TARGET
+               MOVE CKPT-TOTAL-THIS-YTD    TO GRAND-TOTAL-THIS-YTD
+               MOVE CKPT-TOTAL-LAST-YTD    TO GRAND-TOTAL-LAST-YTD
+               MOVE CKPT-TOTAL-TWO-YEARS-AGO
+                                           TO GRAND-TOTAL-TWO-YEARS-AGO
+               MOVE CKPT-PREV-BRANCH-NUMBER   TO PREV-BRANCH-NUMBER
+               MOVE CKPT-PREV-SALESREP-NUMBER TO PREV-SALESREP-NUMBER
+               MOVE CKPT-BRANCH-TOTAL-THIS-YTD
+                                           TO BRANCH-TOTAL-THIS-YTD
+               MOVE CKPT-BRANCH-TOTAL-LAST-YTD
+                                           TO BRANCH-TOTAL-LAST-YTD
+               MOVE CKPT-BRANCH-TOTAL-TWO-YEARS-AGO
+                                      TO BRANCH-TOTAL-TWO-YEARS-AGO
+               MOVE CKPT-REP-TOTAL-THIS-YTD   TO REP-TOTAL-THIS-YTD
+               MOVE CKPT-REP-TOTAL-LAST-YTD   TO REP-TOTAL-LAST-YTD
+               MOVE CKPT-REP-TOTAL-TWO-YEARS-AGO
+                                           TO REP-TOTAL-TWO-YEARS-AGO
+               MOVE CKPT-PAGE-COUNT        TO PAGE-COUNT
+               MOVE CKPT-LINE-COUNT        TO LINE-COUNT
+               MOVE "N"                    TO FIRST-CUSTOMER-SWITCH
+               PERFORM 118-RESTORE-SALESREP-NAME
+           END-IF.
+           PERFORM 116-READ-CHECKPOINT-RECORD.
+
+       118-RESTORE-SALESREP-NAME.
+           MOVE PREV-SALESREP-NUMBER TO SM-SALESREP-NUMBER.
+           READ SALESREP-MASTER
+               INVALID KEY
+                   MOVE "UNKNOWN SALES REP" TO CURRENT-SALESREP-NAME
+               NOT INVALID KEY
+                   MOVE SM-SALESREP-NAME TO CURRENT-SALESREP-NAME
+           END-READ.
+
        100-FORMAT-REPORT-HEADING.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE CD-MONTH   TO HL1-MONTH.
@@ -189,25 +738,304 @@
        210-READ-CUSTOMER-RECORD.
            READ INPUT-CUSTMAST
                AT END
-                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO RECORDS-READ-COUNT
+           END-READ.
 
        220-PRINT-CUSTOMER-LINE.
-           IF LINE-COUNT >= LINES-ON-PAGE
-               PERFORM 230-PRINT-HEADING-LINES.
-           PERFORM 225-CALCULATE-CHANGE-FIELDS.
-           MOVE CM-CUSTOMER-NUMBER  TO CL-CUSTOMER-NUMBER.
-           MOVE CM-CUSTOMER-NAME    TO CL-CUSTOMER-NAME.
-           MOVE CM-SALES-THIS-YTD   TO CL-SALES-THIS-YTD.
-           MOVE CM-SALES-LAST-YTD   TO CL-SALES-LAST-YTD.
-           MOVE CM-BRANCH-NUMBER    TO CL-BRANCH-NUMBER.
-           MOVE CM-SALESREP-NUMBER  TO CL-SALESREP-NUMBER.
-           MOVE CHANGE-AMOUNT       TO CL-CHANGE-AMOUNT.
-           MOVE CHANGE-PERCENT      TO CL-CHANGE-PERCENT.
-           MOVE CUSTOMER-LINE TO PRINT-AREA.
-           WRITE PRINT-AREA.
-           ADD 1 TO LINE-COUNT.
-           ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
-           ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           IF RESTART-IN-PROGRESS-SWITCH = "Y"
+               IF RECORDS-READ-COUNT <= RESTART-SKIP-TARGET
+                   PERFORM 223A-REPLAY-SKIPPED-CUSTOMER
+               ELSE
+                   MOVE "N" TO RESTART-IN-PROGRESS-SWITCH
+                   PERFORM 223-EDIT-AND-PRINT-CUSTOMER
+               END-IF
+           ELSE
+               PERFORM 223-EDIT-AND-PRINT-CUSTOMER
+           END-IF.
+
+       223A-REPLAY-SKIPPED-CUSTOMER.
+           PERFORM 221-VALIDATE-CUSTOMER-RECORD.
+           IF CUSTOMER-IS-INVALID-SWITCH = "Y"
+               ADD 1 TO RECORDS-REJECTED-COUNT
+           ELSE
+               PERFORM 225-CALCULATE-CHANGE-FIELDS
+               PERFORM 228-UPDATE-AT-RISK-TABLE
+               PERFORM 229-UPDATE-RANKING-TABLES
+           END-IF.
+
+       223-EDIT-AND-PRINT-CUSTOMER.
+           PERFORM 221-VALIDATE-CUSTOMER-RECORD.
+           IF CUSTOMER-IS-INVALID-SWITCH = "Y"
+               PERFORM 222-WRITE-SUSPENSE-RECORD
+           ELSE
+               PERFORM 224-CHECK-BRANCH-REP-BREAKS
+               PERFORM 225-CALCULATE-CHANGE-FIELDS
+               PERFORM 228-UPDATE-AT-RISK-TABLE
+               PERFORM 229-UPDATE-RANKING-TABLES
+               PERFORM 226-WRITE-CSV-RECORD
+               IF RP-SUMMARY-SWITCH = "N"
+                   IF LINE-COUNT >= LINES-ON-PAGE
+                       PERFORM 230-PRINT-HEADING-LINES
+                   END-IF
+                   MOVE CM-CUSTOMER-NUMBER  TO CL-CUSTOMER-NUMBER
+                   MOVE CM-CUSTOMER-NAME    TO CL-CUSTOMER-NAME
+                   MOVE CM-SALES-THIS-YTD   TO CL-SALES-THIS-YTD
+                   MOVE CM-SALES-LAST-YTD   TO CL-SALES-LAST-YTD
+                   MOVE CM-BRANCH-NUMBER    TO CL-BRANCH-NUMBER
+                   MOVE CM-SALESREP-NUMBER  TO CL-SALESREP-NUMBER
+                   MOVE CURRENT-SALESREP-NAME TO CL-SALESREP-NAME
+                   MOVE CHANGE-AMOUNT       TO CL-CHANGE-AMOUNT
+                   MOVE CHANGE-PERCENT      TO CL-CHANGE-PERCENT
+                   MOVE CM-SALES-TWO-YEARS-AGO
+                                            TO CL-SALES-TWO-YEARS-AGO
+                   MOVE CUSTOMER-LINE TO PRINT-AREA
+                   WRITE PRINT-AREA
+                   ADD 1 TO LINE-COUNT
+               END-IF
+               ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD
+                                         BRANCH-TOTAL-THIS-YTD
+                                         REP-TOTAL-THIS-YTD
+               ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD
+                                         BRANCH-TOTAL-LAST-YTD
+                                         REP-TOTAL-LAST-YTD
+               ADD CM-SALES-TWO-YEARS-AGO TO GRAND-TOTAL-TWO-YEARS-AGO
+                                         BRANCH-TOTAL-TWO-YEARS-AGO
+                                         REP-TOTAL-TWO-YEARS-AGO
+               ADD 1 TO TOTAL-RECORDS-PROCESSED
+               ADD 1 TO CHECKPOINT-COUNTER
+               IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+                   PERFORM 227-WRITE-CHECKPOINT-RECORD
+                   MOVE ZERO TO CHECKPOINT-COUNTER
+               END-IF
+           END-IF.
+
+       221-VALIDATE-CUSTOMER-RECORD.
+           MOVE "N"    TO CUSTOMER-IS-INVALID-SWITCH.
+           MOVE SPACES TO REJECT-REASON-TEXT.
+           IF CM-SALES-THIS-YTD NOT NUMERIC
+               MOVE "Y" TO CUSTOMER-IS-INVALID-SWITCH
+               MOVE "NON-NUMERIC THIS YTD SALES AMT"
+                   TO REJECT-REASON-TEXT
+           END-IF.
+           IF CUSTOMER-IS-INVALID-SWITCH = "N"
+               IF CM-SALES-LAST-YTD NOT NUMERIC
+                   MOVE "Y" TO CUSTOMER-IS-INVALID-SWITCH
+                   MOVE "NON-NUMERIC LAST YTD SALES AMT"
+                       TO REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+           IF CUSTOMER-IS-INVALID-SWITCH = "N"
+               IF CM-SALES-TWO-YEARS-AGO NOT NUMERIC
+                   MOVE "Y" TO CUSTOMER-IS-INVALID-SWITCH
+                   MOVE "NON-NUMERIC 2-YR SALES AMOUNT"
+                       TO REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+           IF CUSTOMER-IS-INVALID-SWITCH = "N"
+               IF CM-CUSTOMER-NAME = SPACES
+                   MOVE "Y" TO CUSTOMER-IS-INVALID-SWITCH
+                   MOVE "MISSING CUSTOMER NAME" TO REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+           IF CUSTOMER-IS-INVALID-SWITCH = "N"
+               IF CM-BRANCH-NUMBER < VALID-BRANCH-LOW
+                       OR CM-BRANCH-NUMBER > VALID-BRANCH-HIGH
+                   MOVE "Y" TO CUSTOMER-IS-INVALID-SWITCH
+                   MOVE "BRANCH NUMBER OUT OF RANGE"
+                       TO REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+
+       222-WRITE-SUSPENSE-RECORD.
+           MOVE CUSTOMER-MASTER-RECORD TO SR-CUSTOMER-DATA.
+           MOVE REJECT-REASON-TEXT     TO SR-REJECT-REASON.
+           WRITE SUSPENSE-RECORD.
+           ADD 1 TO RECORDS-REJECTED-COUNT.
+
+       226-WRITE-CSV-RECORD.
+           MOVE CM-SALES-THIS-YTD TO CSV-THIS-YTD-EDIT.
+           MOVE CM-SALES-LAST-YTD TO CSV-LAST-YTD-EDIT.
+           MOVE CHANGE-AMOUNT     TO CSV-CHANGE-AMT-EDIT.
+           MOVE CHANGE-PERCENT    TO CSV-CHANGE-PCT-EDIT.
+           MOVE SPACES TO CSV-RECORD.
+           STRING
+               CM-BRANCH-NUMBER                    DELIMITED BY SIZE
+               ","                                  DELIMITED BY SIZE
+               CM-SALESREP-NUMBER                   DELIMITED BY SIZE
+               ","                                  DELIMITED BY SIZE
+               CM-CUSTOMER-NUMBER                   DELIMITED BY SIZE
+               ","                                  DELIMITED BY SIZE
+               FUNCTION TRIM(CM-CUSTOMER-NAME)      DELIMITED BY SIZE
+               ","                                  DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-THIS-YTD-EDIT)     DELIMITED BY SIZE
+               ","                                  DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-LAST-YTD-EDIT)     DELIMITED BY SIZE
+               ","                                  DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CHANGE-AMT-EDIT)   DELIMITED BY SIZE
+               ","                                  DELIMITED BY SIZE
+               FUNCTION TRIM(CSV-CHANGE-PCT-EDIT)   DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+
+       227-WRITE-CHECKPOINT-RECORD.
+           MOVE CM-CUSTOMER-NUMBER      TO CKPT-CUSTOMER-NUMBER.
+           MOVE TOTAL-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED.
+           MOVE GRAND-TOTAL-THIS-YTD    TO CKPT-TOTAL-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD    TO CKPT-TOTAL-LAST-YTD.
+           MOVE GRAND-TOTAL-TWO-YEARS-AGO
+                                        TO CKPT-TOTAL-TWO-YEARS-AGO.
+           MOVE RECORDS-READ-COUNT      TO CKPT-RECORDS-READ.
+           MOVE PREV-BRANCH-NUMBER      TO CKPT-PREV-BRANCH-NUMBER.
+           MOVE PREV-SALESREP-NUMBER    TO CKPT-PREV-SALESREP-NUMBER.
+           MOVE BRANCH-TOTAL-THIS-YTD   TO CKPT-BRANCH-TOTAL-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD   TO CKPT-BRANCH-TOTAL-LAST-YTD.
+           MOVE BRANCH-TOTAL-TWO-YEARS-AGO
+                                   TO CKPT-BRANCH-TOTAL-TWO-YEARS-AGO.
+           MOVE REP-TOTAL-THIS-YTD      TO CKPT-REP-TOTAL-THIS-YTD.
+           MOVE REP-TOTAL-LAST-YTD      TO CKPT-REP-TOTAL-LAST-YTD.
+           MOVE REP-TOTAL-TWO-YEARS-AGO
+                                   TO CKPT-REP-TOTAL-TWO-YEARS-AGO.
+           MOVE PAGE-COUNT              TO CKPT-PAGE-COUNT.
+           MOVE LINE-COUNT              TO CKPT-LINE-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           DISPLAY "RPT2000 CHECKPOINT AT CUSTOMER "
+               CKPT-CUSTOMER-NUMBER.
+
+       228-UPDATE-AT-RISK-TABLE.
+           IF CHANGE-PERCENT < AT-RISK-THRESHOLD
+               IF AT-RISK-COUNT < 999
+                   ADD 1 TO AT-RISK-COUNT
+                   MOVE CM-BRANCH-NUMBER
+                       TO AR-BRANCH-NUMBER(AT-RISK-COUNT)
+                   MOVE CM-SALESREP-NUMBER
+                       TO AR-SALESREP-NUMBER(AT-RISK-COUNT)
+                   MOVE CM-CUSTOMER-NUMBER
+                       TO AR-CUSTOMER-NUMBER(AT-RISK-COUNT)
+                   MOVE CM-CUSTOMER-NAME
+                       TO AR-CUSTOMER-NAME(AT-RISK-COUNT)
+                   MOVE CHANGE-PERCENT
+                       TO AR-CHANGE-PERCENT(AT-RISK-COUNT)
+               ELSE
+                   ADD 1 TO AT-RISK-OVERFLOW-COUNT
+               END-IF
+           END-IF.
+
+       229-UPDATE-RANKING-TABLES.
+           PERFORM 229A-UPDATE-TOP-GAINERS.
+           PERFORM 229B-UPDATE-BOTTOM-DECLINERS.
+
+       229A-UPDATE-TOP-GAINERS.
+           IF TOP-GAINER-COUNT < 10
+               ADD 1 TO TOP-GAINER-COUNT
+               MOVE CM-BRANCH-NUMBER
+                   TO TG-BRANCH-NUMBER(TOP-GAINER-COUNT)
+               MOVE CM-SALESREP-NUMBER
+                   TO TG-SALESREP-NUMBER(TOP-GAINER-COUNT)
+               MOVE CM-CUSTOMER-NUMBER
+                   TO TG-CUSTOMER-NUMBER(TOP-GAINER-COUNT)
+               MOVE CM-CUSTOMER-NAME
+                   TO TG-CUSTOMER-NAME(TOP-GAINER-COUNT)
+               MOVE CHANGE-PERCENT
+                   TO TG-CHANGE-PERCENT(TOP-GAINER-COUNT)
+           ELSE
+               MOVE 1 TO RANK-MIN-IDX
+               PERFORM 229C-FIND-TOP-GAINER-MIN
+                   VARYING RANK-IDX FROM 2 BY 1
+                   UNTIL RANK-IDX > 10
+               IF CHANGE-PERCENT > TG-CHANGE-PERCENT(RANK-MIN-IDX)
+                   MOVE CM-BRANCH-NUMBER
+                       TO TG-BRANCH-NUMBER(RANK-MIN-IDX)
+                   MOVE CM-SALESREP-NUMBER
+                       TO TG-SALESREP-NUMBER(RANK-MIN-IDX)
+                   MOVE CM-CUSTOMER-NUMBER
+                       TO TG-CUSTOMER-NUMBER(RANK-MIN-IDX)
+                   MOVE CM-CUSTOMER-NAME
+                       TO TG-CUSTOMER-NAME(RANK-MIN-IDX)
+                   MOVE CHANGE-PERCENT
+                       TO TG-CHANGE-PERCENT(RANK-MIN-IDX)
+               END-IF
+           END-IF.
+
+       229C-FIND-TOP-GAINER-MIN.
+           IF TG-CHANGE-PERCENT(RANK-IDX) <
+                   TG-CHANGE-PERCENT(RANK-MIN-IDX)
+               MOVE RANK-IDX TO RANK-MIN-IDX
+           END-IF.
+
+       229B-UPDATE-BOTTOM-DECLINERS.
+           IF BOTTOM-DECLINER-COUNT < 10
+               ADD 1 TO BOTTOM-DECLINER-COUNT
+               MOVE CM-BRANCH-NUMBER
+                   TO BD-BRANCH-NUMBER(BOTTOM-DECLINER-COUNT)
+               MOVE CM-SALESREP-NUMBER
+                   TO BD-SALESREP-NUMBER(BOTTOM-DECLINER-COUNT)
+               MOVE CM-CUSTOMER-NUMBER
+                   TO BD-CUSTOMER-NUMBER(BOTTOM-DECLINER-COUNT)
+               MOVE CM-CUSTOMER-NAME
+                   TO BD-CUSTOMER-NAME(BOTTOM-DECLINER-COUNT)
+               MOVE CHANGE-PERCENT
+                   TO BD-CHANGE-PERCENT(BOTTOM-DECLINER-COUNT)
+           ELSE
+               MOVE 1 TO RANK-MAX-IDX
+               PERFORM 229D-FIND-BOTTOM-DECLINER-MAX
+                   VARYING RANK-IDX FROM 2 BY 1
+                   UNTIL RANK-IDX > 10
+               IF CHANGE-PERCENT < BD-CHANGE-PERCENT(RANK-MAX-IDX)
+                   MOVE CM-BRANCH-NUMBER
+                       TO BD-BRANCH-NUMBER(RANK-MAX-IDX)
+                   MOVE CM-SALESREP-NUMBER
+                       TO BD-SALESREP-NUMBER(RANK-MAX-IDX)
+                   MOVE CM-CUSTOMER-NUMBER
+                       TO BD-CUSTOMER-NUMBER(RANK-MAX-IDX)
+                   MOVE CM-CUSTOMER-NAME
+                       TO BD-CUSTOMER-NAME(RANK-MAX-IDX)
+                   MOVE CHANGE-PERCENT
+                       TO BD-CHANGE-PERCENT(RANK-MAX-IDX)
+               END-IF
+           END-IF.
+
+       229D-FIND-BOTTOM-DECLINER-MAX.
+           IF BD-CHANGE-PERCENT(RANK-IDX) >
+                   BD-CHANGE-PERCENT(RANK-MAX-IDX)
+               MOVE RANK-IDX TO RANK-MAX-IDX
+           END-IF.
+
+       224-CHECK-BRANCH-REP-BREAKS.
+           IF FIRST-CUSTOMER-SWITCH = "Y"
+               MOVE "N" TO FIRST-CUSTOMER-SWITCH
+               MOVE CM-BRANCH-NUMBER   TO PREV-BRANCH-NUMBER
+               MOVE CM-SALESREP-NUMBER TO PREV-SALESREP-NUMBER
+               PERFORM 235-LOOKUP-SALESREP-NAME
+           ELSE
+               IF CM-BRANCH-NUMBER NOT = PREV-BRANCH-NUMBER
+                   PERFORM 232-PRINT-REP-TOTAL
+                   PERFORM 231-PRINT-BRANCH-TOTAL
+                   IF RP-SUMMARY-SWITCH = "N"
+                       PERFORM 230-PRINT-HEADING-LINES
+                   END-IF
+                   MOVE CM-BRANCH-NUMBER   TO PREV-BRANCH-NUMBER
+                   MOVE CM-SALESREP-NUMBER TO PREV-SALESREP-NUMBER
+                   PERFORM 235-LOOKUP-SALESREP-NAME
+               ELSE
+                   IF CM-SALESREP-NUMBER NOT = PREV-SALESREP-NUMBER
+                       PERFORM 232-PRINT-REP-TOTAL
+                       MOVE CM-SALESREP-NUMBER TO PREV-SALESREP-NUMBER
+                       PERFORM 235-LOOKUP-SALESREP-NAME
+                   END-IF
+               END-IF
+           END-IF.
+
+       235-LOOKUP-SALESREP-NAME.
+           MOVE CM-SALESREP-NUMBER TO SM-SALESREP-NUMBER.
+           READ SALESREP-MASTER
+               INVALID KEY
+                   MOVE "UNKNOWN SALES REP" TO CURRENT-SALESREP-NAME
+               NOT INVALID KEY
+                   MOVE SM-SALESREP-NAME TO CURRENT-SALESREP-NAME
+           END-READ.
 
        225-CALCULATE-CHANGE-FIELDS.
            SUBTRACT CM-SALES-LAST-YTD FROM CM-SALES-THIS-YTD
@@ -234,6 +1062,30 @@
            WRITE PRINT-AREA.
            MOVE ZERO TO LINE-COUNT.
 
+       231-PRINT-BRANCH-TOTAL.
+           MOVE PREV-BRANCH-NUMBER    TO BTL-BRANCH-NUMBER.
+           MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.
+           MOVE BRANCH-TOTAL-TWO-YEARS-AGO TO BTL-SALES-TWO-YEARS-AGO.
+           MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD BRANCH-TOTAL-LAST-YTD
+                        BRANCH-TOTAL-TWO-YEARS-AGO.
+
+       232-PRINT-REP-TOTAL.
+           MOVE PREV-BRANCH-NUMBER   TO RTL-BRANCH-NUMBER.
+           MOVE PREV-SALESREP-NUMBER TO RTL-SALESREP-NUMBER.
+           MOVE CURRENT-SALESREP-NAME TO RTL-SALESREP-NAME.
+           MOVE REP-TOTAL-THIS-YTD   TO RTL-SALES-THIS-YTD.
+           MOVE REP-TOTAL-LAST-YTD   TO RTL-SALES-LAST-YTD.
+           MOVE REP-TOTAL-TWO-YEARS-AGO TO RTL-SALES-TWO-YEARS-AGO.
+           MOVE REP-TOTAL-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+           MOVE ZERO TO REP-TOTAL-THIS-YTD REP-TOTAL-LAST-YTD
+                        REP-TOTAL-TWO-YEARS-AGO.
+
        300-PRINT-GRAND-TOTALS.
            MOVE GRAND-TOTAL-LINE-1 TO PRINT-AREA.
            WRITE PRINT-AREA.
@@ -249,5 +1101,253 @@
            MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.
            MOVE CHANGE-AMOUNT        TO GTL-CHANGE-AMOUNT.
            MOVE CHANGE-PERCENT       TO GTL-CHANGE-PERCENT.
+           MOVE GRAND-TOTAL-TWO-YEARS-AGO TO GTL-SALES-TWO-YEARS-AGO.
            MOVE GRAND-TOTAL-LINE-2   TO PRINT-AREA.
            WRITE PRINT-AREA.
+
+       400-PRINT-EXCEPTION-REPORT.
+           IF RECORDS-REJECTED-COUNT > ZERO
+               CLOSE SUSPENSE-FILE
+               OPEN INPUT SUSPENSE-FILE
+               MOVE EXCEPTION-HEADING-1 TO PRINT-AREA
+               WRITE PRINT-AREA
+               MOVE EXCEPTION-HEADING-2 TO PRINT-AREA
+               WRITE PRINT-AREA
+               PERFORM 410-READ-SUSPENSE-RECORD
+               PERFORM 420-PRINT-EXCEPTION-LINE
+                   UNTIL SUSPENSE-EOF-SWITCH = "Y"
+               CLOSE SUSPENSE-FILE
+           ELSE
+               CLOSE SUSPENSE-FILE
+           END-IF.
+
+       410-READ-SUSPENSE-RECORD.
+           READ SUSPENSE-FILE
+               AT END
+                   MOVE "Y" TO SUSPENSE-EOF-SWITCH.
+
+       420-PRINT-EXCEPTION-LINE.
+           MOVE SR-CUSTOMER-DATA   TO SUSPENSE-DISPLAY-RECORD.
+           MOVE SD-BRANCH-NUMBER   TO EL-BRANCH-NUMBER.
+           MOVE SD-SALESREP-NUMBER TO EL-SALESREP-NUMBER.
+           MOVE SD-CUSTOMER-NUMBER TO EL-CUSTOMER-NUMBER.
+           MOVE SD-CUSTOMER-NAME   TO EL-CUSTOMER-NAME.
+           MOVE SR-REJECT-REASON   TO EL-REJECT-REASON.
+           MOVE EXCEPTION-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           PERFORM 410-READ-SUSPENSE-RECORD.
+
+       500-PRINT-AT-RISK-REPORT.
+           IF AT-RISK-COUNT > ZERO
+               MOVE AT-RISK-HEADING-1 TO PRINT-AREA
+               WRITE PRINT-AREA
+               MOVE AT-RISK-HEADING-2 TO PRINT-AREA
+               WRITE PRINT-AREA
+               PERFORM 510-PRINT-AT-RISK-LINE
+                   VARYING AT-RISK-IDX FROM 1 BY 1
+                   UNTIL AT-RISK-IDX > AT-RISK-COUNT
+           END-IF.
+           IF AT-RISK-OVERFLOW-COUNT > ZERO
+               DISPLAY "RPT2000 - WARNING: AT RISK TABLE FULL - "
+                   AT-RISK-OVERFLOW-COUNT
+                   " ADDITIONAL AT-RISK CUSTOMER(S) NOT REPORTED"
+           END-IF.
+
+       510-PRINT-AT-RISK-LINE.
+           MOVE AR-BRANCH-NUMBER(AT-RISK-IDX)
+               TO ARL-BRANCH-NUMBER.
+           MOVE AR-SALESREP-NUMBER(AT-RISK-IDX)
+               TO ARL-SALESREP-NUMBER.
+           MOVE AR-CUSTOMER-NUMBER(AT-RISK-IDX)
+               TO ARL-CUSTOMER-NUMBER.
+           MOVE AR-CUSTOMER-NAME(AT-RISK-IDX)
+               TO ARL-CUSTOMER-NAME.
+           MOVE AR-CHANGE-PERCENT(AT-RISK-IDX)
+               TO ARL-CHANGE-PERCENT.
+           MOVE AT-RISK-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+       600-PRINT-RANKING-REPORT.
+           IF TOP-GAINER-COUNT > ZERO OR BOTTOM-DECLINER-COUNT > ZERO
+               PERFORM 610-SORT-TOP-GAINERS
+               PERFORM 620-SORT-BOTTOM-DECLINERS
+               MOVE RANKING-HEADING-1 TO PRINT-AREA
+               WRITE PRINT-AREA
+               MOVE GAINERS-SUBHEADING TO PRINT-AREA
+               WRITE PRINT-AREA
+               MOVE RANKING-COLUMN-HEADING TO PRINT-AREA
+               WRITE PRINT-AREA
+               PERFORM 630-PRINT-GAINER-LINE
+                   VARYING RANK-IDX FROM 1 BY 1
+                   UNTIL RANK-IDX > TOP-GAINER-COUNT
+               MOVE DECLINERS-SUBHEADING TO PRINT-AREA
+               WRITE PRINT-AREA
+               MOVE RANKING-COLUMN-HEADING TO PRINT-AREA
+               WRITE PRINT-AREA
+               PERFORM 640-PRINT-DECLINER-LINE
+                   VARYING RANK-IDX FROM 1 BY 1
+                   UNTIL RANK-IDX > BOTTOM-DECLINER-COUNT
+           END-IF.
+
+       610-SORT-TOP-GAINERS.
+           PERFORM 611-SORT-GAINERS-OUTER
+               VARYING SORT-OUTER-IDX FROM 1 BY 1
+               UNTIL SORT-OUTER-IDX >= TOP-GAINER-COUNT.
+
+       611-SORT-GAINERS-OUTER.
+           MOVE SORT-OUTER-IDX TO SORT-BEST-IDX.
+           PERFORM 612-SORT-GAINERS-INNER
+               VARYING SORT-INNER-IDX FROM SORT-OUTER-IDX BY 1
+               UNTIL SORT-INNER-IDX > TOP-GAINER-COUNT.
+           IF SORT-BEST-IDX NOT = SORT-OUTER-IDX
+               MOVE TG-BRANCH-NUMBER(SORT-OUTER-IDX)   TO
+                   SORT-SWAP-BRANCH
+               MOVE TG-SALESREP-NUMBER(SORT-OUTER-IDX) TO
+                   SORT-SWAP-SALESREP
+               MOVE TG-CUSTOMER-NUMBER(SORT-OUTER-IDX) TO
+                   SORT-SWAP-CUSTNUM
+               MOVE TG-CUSTOMER-NAME(SORT-OUTER-IDX)   TO
+                   SORT-SWAP-CUSTNAME
+               MOVE TG-CHANGE-PERCENT(SORT-OUTER-IDX)  TO
+                   SORT-SWAP-PERCENT
+               MOVE TG-BRANCH-NUMBER(SORT-BEST-IDX)
+                   TO TG-BRANCH-NUMBER(SORT-OUTER-IDX)
+               MOVE TG-SALESREP-NUMBER(SORT-BEST-IDX)
+                   TO TG-SALESREP-NUMBER(SORT-OUTER-IDX)
+               MOVE TG-CUSTOMER-NUMBER(SORT-BEST-IDX)
+                   TO TG-CUSTOMER-NUMBER(SORT-OUTER-IDX)
+               MOVE TG-CUSTOMER-NAME(SORT-BEST-IDX)
+                   TO TG-CUSTOMER-NAME(SORT-OUTER-IDX)
+               MOVE TG-CHANGE-PERCENT(SORT-BEST-IDX)
+                   TO TG-CHANGE-PERCENT(SORT-OUTER-IDX)
+               MOVE SORT-SWAP-BRANCH
+                   TO TG-BRANCH-NUMBER(SORT-BEST-IDX)
+               MOVE SORT-SWAP-SALESREP
+                   TO TG-SALESREP-NUMBER(SORT-BEST-IDX)
+               MOVE SORT-SWAP-CUSTNUM
+                   TO TG-CUSTOMER-NUMBER(SORT-BEST-IDX)
+               MOVE SORT-SWAP-CUSTNAME
+                   TO TG-CUSTOMER-NAME(SORT-BEST-IDX)
+               MOVE SORT-SWAP-PERCENT
+                   TO TG-CHANGE-PERCENT(SORT-BEST-IDX)
+           END-IF.
+
+       612-SORT-GAINERS-INNER.
+           IF TG-CHANGE-PERCENT(SORT-INNER-IDX) >
+                   TG-CHANGE-PERCENT(SORT-BEST-IDX)
+               MOVE SORT-INNER-IDX TO SORT-BEST-IDX
+           END-IF.
+
+       620-SORT-BOTTOM-DECLINERS.
+           PERFORM 621-SORT-DECLINERS-OUTER
+               VARYING SORT-OUTER-IDX FROM 1 BY 1
+               UNTIL SORT-OUTER-IDX >= BOTTOM-DECLINER-COUNT.
+
+       621-SORT-DECLINERS-OUTER.
+           MOVE SORT-OUTER-IDX TO SORT-BEST-IDX.
+           PERFORM 622-SORT-DECLINERS-INNER
+               VARYING SORT-INNER-IDX FROM SORT-OUTER-IDX BY 1
+               UNTIL SORT-INNER-IDX > BOTTOM-DECLINER-COUNT.
+           IF SORT-BEST-IDX NOT = SORT-OUTER-IDX
+               MOVE BD-BRANCH-NUMBER(SORT-OUTER-IDX)   TO
+                   SORT-SWAP-BRANCH
+               MOVE BD-SALESREP-NUMBER(SORT-OUTER-IDX) TO
+                   SORT-SWAP-SALESREP
+               MOVE BD-CUSTOMER-NUMBER(SORT-OUTER-IDX) TO
+                   SORT-SWAP-CUSTNUM
+               MOVE BD-CUSTOMER-NAME(SORT-OUTER-IDX)   TO
+                   SORT-SWAP-CUSTNAME
+               MOVE BD-CHANGE-PERCENT(SORT-OUTER-IDX)  TO
+                   SORT-SWAP-PERCENT
+               MOVE BD-BRANCH-NUMBER(SORT-BEST-IDX)
+                   TO BD-BRANCH-NUMBER(SORT-OUTER-IDX)
+               MOVE BD-SALESREP-NUMBER(SORT-BEST-IDX)
+                   TO BD-SALESREP-NUMBER(SORT-OUTER-IDX)
+               MOVE BD-CUSTOMER-NUMBER(SORT-BEST-IDX)
+                   TO BD-CUSTOMER-NUMBER(SORT-OUTER-IDX)
+               MOVE BD-CUSTOMER-NAME(SORT-BEST-IDX)
+                   TO BD-CUSTOMER-NAME(SORT-OUTER-IDX)
+               MOVE BD-CHANGE-PERCENT(SORT-BEST-IDX)
+                   TO BD-CHANGE-PERCENT(SORT-OUTER-IDX)
+               MOVE SORT-SWAP-BRANCH
+                   TO BD-BRANCH-NUMBER(SORT-BEST-IDX)
+               MOVE SORT-SWAP-SALESREP
+                   TO BD-SALESREP-NUMBER(SORT-BEST-IDX)
+               MOVE SORT-SWAP-CUSTNUM
+                   TO BD-CUSTOMER-NUMBER(SORT-BEST-IDX)
+               MOVE SORT-SWAP-CUSTNAME
+                   TO BD-CUSTOMER-NAME(SORT-BEST-IDX)
+               MOVE SORT-SWAP-PERCENT
+                   TO BD-CHANGE-PERCENT(SORT-BEST-IDX)
+           END-IF.
+
+       622-SORT-DECLINERS-INNER.
+           IF BD-CHANGE-PERCENT(SORT-INNER-IDX) <
+                   BD-CHANGE-PERCENT(SORT-BEST-IDX)
+               MOVE SORT-INNER-IDX TO SORT-BEST-IDX
+           END-IF.
+
+       630-PRINT-GAINER-LINE.
+           MOVE TG-BRANCH-NUMBER(RANK-IDX)   TO RL-BRANCH-NUMBER.
+           MOVE TG-SALESREP-NUMBER(RANK-IDX) TO RL-SALESREP-NUMBER.
+           MOVE TG-CUSTOMER-NUMBER(RANK-IDX) TO RL-CUSTOMER-NUMBER.
+           MOVE TG-CUSTOMER-NAME(RANK-IDX)   TO RL-CUSTOMER-NAME.
+           MOVE TG-CHANGE-PERCENT(RANK-IDX)  TO RL-CHANGE-PERCENT.
+           MOVE RANKING-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+       640-PRINT-DECLINER-LINE.
+           MOVE BD-BRANCH-NUMBER(RANK-IDX)   TO RL-BRANCH-NUMBER.
+           MOVE BD-SALESREP-NUMBER(RANK-IDX) TO RL-SALESREP-NUMBER.
+           MOVE BD-CUSTOMER-NUMBER(RANK-IDX) TO RL-CUSTOMER-NUMBER.
+           MOVE BD-CUSTOMER-NAME(RANK-IDX)   TO RL-CUSTOMER-NAME.
+           MOVE BD-CHANGE-PERCENT(RANK-IDX)  TO RL-CHANGE-PERCENT.
+           MOVE RANKING-LINE TO PRINT-AREA.
+           WRITE PRINT-AREA.
+
+       700-CHECK-CONTROL-TOTALS.
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   MOVE "N" TO CONTROL-FILE-SWITCH
+               NOT AT END
+                   MOVE "Y" TO CONTROL-FILE-SWITCH
+           END-READ.
+           IF CONTROL-FILE-SWITCH = "Y"
+               PERFORM 710-COMPARE-CONTROL-TOTALS
+               PERFORM 720-PRINT-BALANCE-REPORT
+           END-IF.
+
+       710-COMPARE-CONTROL-TOTALS.
+           ADD TOTAL-RECORDS-PROCESSED RECORDS-REJECTED-COUNT
+               GIVING CONTROL-TOTAL-RECORD-COUNT.
+           SUBTRACT CT-RECORD-COUNT FROM CONTROL-TOTAL-RECORD-COUNT
+               GIVING CONTROL-COUNT-DIFFERENCE.
+           SUBTRACT CT-DOLLAR-TOTAL FROM GRAND-TOTAL-THIS-YTD
+               GIVING CONTROL-DOLLAR-DIFFERENCE.
+           IF CONTROL-COUNT-DIFFERENCE NOT = ZERO
+                   OR CONTROL-DOLLAR-DIFFERENCE NOT = ZERO
+               MOVE "Y" TO OUT-OF-BALANCE-SWITCH
+           END-IF.
+
+       720-PRINT-BALANCE-REPORT.
+           MOVE BALANCE-HEADING TO PRINT-AREA.
+           WRITE PRINT-AREA.
+           IF OUT-OF-BALANCE-SWITCH = "Y"
+               MOVE OUT-OF-BALANCE-LINE TO PRINT-AREA
+               WRITE PRINT-AREA
+               MOVE "RECORD COUNT"        TO BDL-LABEL
+               MOVE SPACES                 TO BDL-CONTROL-COUNT
+               MOVE CT-RECORD-COUNT         TO BDL-CONTROL-COUNT-EDIT
+               MOVE SPACES                 TO BDL-REPORT-COUNT
+               MOVE CONTROL-TOTAL-RECORD-COUNT TO BDL-REPORT-COUNT-EDIT
+               MOVE BALANCE-DETAIL-LINE TO PRINT-AREA
+               WRITE PRINT-AREA
+               MOVE "DOLLAR TOTAL"       TO BDL-LABEL
+               MOVE CT-DOLLAR-TOTAL        TO BDL-CONTROL-VALUE
+               MOVE GRAND-TOTAL-THIS-YTD   TO BDL-REPORT-VALUE
+               MOVE BALANCE-DETAIL-LINE TO PRINT-AREA
+               WRITE PRINT-AREA
+           ELSE
+               MOVE IN-BALANCE-LINE TO PRINT-AREA
+               WRITE PRINT-AREA
+           END-IF.
